@@ -1,50 +1,241 @@
 000100 IDENTIFICATION DIVISION.
-000200 PROGRAM-ID. NestedPerform.
-000300 AUTHOR. Niels van den Bosch.
-000400 ENVIRONMENT DIVISION.
-000500 DATA DIVISION.
-000600 
-000700 WORKING-STORAGE SECTION.
-000800 
-000900 01 THE-MESSAGE  PIC X(80).
-001000 01 THE-NUMBER   PIC 9(2).
-001100 01 A-SPACE      PIC X.
-001200
-001300 PROCEDURE DIVISION.
-001400 PROGRAM-BEGIN.
-001500
-001600     MOVE " " TO A-SPACE.
+000110 PROGRAM-ID. NestedPerform.
+000120 AUTHOR. Niels van den Bosch.
+000130 ENVIRONMENT DIVISION.
+000140 INPUT-OUTPUT SECTION.
+000150 FILE-CONTROL.
+000160     SELECT RAW-MESSAGE-FILE ASSIGN TO "MSGIN"
+000170         ORGANIZATION IS LINE SEQUENTIAL.
+000180     SELECT SORT-WORK-FILE ASSIGN TO "SRTWORK".
+000190     SELECT MESSAGE-FILE ASSIGN TO "SRTDOUT"
+000200         ORGANIZATION IS LINE SEQUENTIAL.
+000210     SELECT AUDIT-FILE ASSIGN TO "AUDITOUT"
+000220         ORGANIZATION IS LINE SEQUENTIAL
+000230         FILE STATUS IS WS-AUDIT-STATUS.
+000240     SELECT EXCEPTION-FILE ASSIGN TO "EXCPTOUT"
+000250         ORGANIZATION IS LINE SEQUENTIAL
+000260         FILE STATUS IS WS-EXCP-STATUS.
+000270     SELECT COUNTER-FILE ASSIGN TO "CNTRFILE"
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS WS-CNTR-STATUS.
+000300     SELECT REPORT-FILE ASSIGN TO "REPTOUT"
+000310         ORGANIZATION IS LINE SEQUENTIAL.
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  RAW-MESSAGE-FILE.
+000360     COPY "MSGREC.CPY" REPLACING
+000370         ==MSG-RECORD==   BY ==RAW-RECORD==,
+000380         ==MSG-SEQ-NO==   BY ==RAW-SEQ-NO==,
+000390         ==MSG-TYPE==     BY ==RAW-TYPE==,
+000400         ==MSG-LEN==      BY ==RAW-LEN==,
+000410         ==MSG-PRIORITY== BY ==RAW-PRIORITY==,
+000420         ==MSG-TEXT==     BY ==RAW-TEXT==.
+000430 SD  SORT-WORK-FILE.
+000440     COPY "MSGREC.CPY" REPLACING
+000450         ==MSG-RECORD==   BY ==SRTW-RECORD==,
+000460         ==MSG-SEQ-NO==   BY ==SRTW-SEQ-NO==,
+000470         ==MSG-TYPE==     BY ==SRTW-TYPE==,
+000480         ==MSG-LEN==      BY ==SRTW-LEN==,
+000490         ==MSG-PRIORITY== BY ==SRTW-PRIORITY==,
+000500         ==MSG-TEXT==     BY ==SRTW-TEXT==.
+000510 FD  MESSAGE-FILE.
+000520     COPY "MSGREC.CPY".
+000530 FD  AUDIT-FILE.
+000540     COPY "AUDITREC.CPY".
+000550 FD  EXCEPTION-FILE.
+000560     COPY "EXCPREC.CPY".
+000570 FD  COUNTER-FILE.
+000580     COPY "CNTRREC.CPY".
+000590 FD  REPORT-FILE.
+000600 01  REPORT-LINE                 PIC X(132).
+000610
+000620 WORKING-STORAGE SECTION.
+000630
+000640 01 THE-MESSAGE  PIC X(80).
+000650 01 THE-NUMBER   PIC 9(6).
+000660 01 A-SPACE      PIC X.
+000670 01 WS-EOF-SWITCH           PIC X VALUE "N".
+000680     88 WS-END-OF-FILE            VALUE "Y".
+000690     88 WS-NOT-END-OF-FILE        VALUE "N".
+000700 01 WS-CNTR-EOF-SWITCH      PIC X VALUE "N".
+000710     88 WS-CNTR-END-OF-FILE       VALUE "Y".
+000720 01 WS-RUN-DATE             PIC 9(8).
+000730 01 WS-RUN-TIME             PIC 9(8).
+000740 01 WS-END-TIME             PIC 9(8).
+000750 01 WS-PROGRAM-NAME         PIC X(14) VALUE "NESTEDPERFORM".
+000760 01 WS-CNTR-STATUS          PIC XX.
+000770 01 WS-AUDIT-STATUS         PIC XX.
+000780 01 WS-EXCP-STATUS          PIC XX.
+000800 01 WS-RESTART-POSITION     PIC 9(4).
+000810 01 WS-REC-COUNT            PIC 9(4) VALUE 0.
+000820 01 WS-PAGE-NO              PIC 9(3) VALUE 0.
+000830 01 WS-LINE-CTR             PIC 9(3) VALUE 99.
+000840 01 WS-LINES-PER-PAGE       PIC 9(3) VALUE 020.
+000850 01 WS-REPORT-DETAIL.
+000860     05  RPT-NUMBER          PIC 9(6).
+000870     05  FILLER              PIC X(3) VALUE SPACES.
+000880     05  RPT-MESSAGE         PIC X(80).
+000890
+000900 PROCEDURE DIVISION.
+000910 PROGRAM-BEGIN.
+000920
+000930     MOVE " " TO A-SPACE.
+000940
+000950     PERFORM READ-CHECKPOINT.
+000960
+000970     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+000980     ACCEPT WS-RUN-TIME FROM TIME.
+000990
+001000     PERFORM SORT-MESSAGES-BY-PRIORITY.
+001010
+001020     OPEN INPUT MESSAGE-FILE.
+001030     OPEN EXTEND AUDIT-FILE.
+001040     IF WS-AUDIT-STATUS = "35"
+001050         OPEN OUTPUT AUDIT-FILE
+001060     END-IF.
+001070     OPEN EXTEND EXCEPTION-FILE.
+001080     IF WS-EXCP-STATUS = "35"
+001090         OPEN OUTPUT EXCEPTION-FILE
+001100     END-IF.
+001110     OPEN OUTPUT REPORT-FILE.
+001150     PERFORM READ-MESSAGE-RECORD.
+001160     PERFORM SKIP-ALREADY-PROCESSED
+001170         UNTIL WS-END-OF-FILE
+001180         OR WS-REC-COUNT > WS-RESTART-POSITION.
+001190     PERFORM PROCESS-MESSAGE-RECORD UNTIL WS-END-OF-FILE.
+001200     CLOSE MESSAGE-FILE.
+001210     CLOSE AUDIT-FILE.
+001220     CLOSE EXCEPTION-FILE.
+001230     CLOSE REPORT-FILE.
+001240     MOVE 0 TO WS-REC-COUNT.
+001250     PERFORM WRITE-CHECKPOINT.
+001260
+001270 PROGRAM-DONE.
+001280     ACCEPT WS-END-TIME FROM TIME.
+001290     DISPLAY "------------------------------------------------".
+001300     DISPLAY "RUN-CONTROL SUMMARY - PROGRAM: " WS-PROGRAM-NAME.
+001310     DISPLAY "MESSAGES PROCESSED  : " THE-NUMBER.
+001320     DISPLAY "RUN DATE            : " WS-RUN-DATE.
+001330     DISPLAY "START TIME          : " WS-RUN-TIME.
+001340     DISPLAY "END TIME            : " WS-END-TIME.
+001350     DISPLAY "------------------------------------------------".
+001360     STOP RUN.
+001370
+001380 ADD-NUMBER-AND-DISPLAY.
+001390     PERFORM ADD-THE-NUMBER.
+001400     PERFORM DISPLAY-THE-MESSAGE.
+001410
+001420 ADD-THE-NUMBER.
+001430     ADD 1 TO THE-NUMBER.
+001440
+001450 DISPLAY-THE-MESSAGE.
+001460     DISPLAY
+001470         THE-NUMBER
+001480         A-SPACE
+001490         THE-MESSAGE.
+001500     PERFORM WRITE-AUDIT-RECORD.
+001510     PERFORM WRITE-REPORT-DETAIL.
+001520
+001530 WRITE-AUDIT-RECORD.
+001540     MOVE THE-NUMBER   TO AUD-NUMBER.
+001550     MOVE WS-RUN-DATE  TO AUD-RUN-DATE.
+001560     MOVE WS-RUN-TIME  TO AUD-RUN-TIME.
+001570     MOVE THE-MESSAGE  TO AUD-MESSAGE.
+001580     WRITE AUDIT-RECORD.
+001590
+001600 WRITE-REPORT-DETAIL.
+001610     IF WS-LINE-CTR IS GREATER THAN OR EQUAL TO WS-LINES-PER-PAGE
+001620         PERFORM WRITE-REPORT-HEADER
+001630     END-IF.
+001640     MOVE THE-NUMBER  TO RPT-NUMBER.
+001650     MOVE THE-MESSAGE TO RPT-MESSAGE.
+001660     MOVE SPACES      TO REPORT-LINE.
+001670     MOVE WS-REPORT-DETAIL TO REPORT-LINE.
+001680     WRITE REPORT-LINE AFTER ADVANCING 1 LINE.
+001690     ADD 1 TO WS-LINE-CTR.
 001700
-001800     MOVE 0 TO THE-NUMBER.
-001900
-002000     MOVE "The ability to speak does not make you intelligent."
-002100     TO THE-MESSAGE.
-002200     PERFORM ADD-NUMBER-AND-DISPLAY.
-002300
-002400     MOVE "I like firsts. Good or bad, they are always memorable."
-002500     TO THE-MESSAGE.
-002600     PERFORM ADD-NUMBER-AND-DISPLAY.
-002700
-002800     MOVE "I have a bad feeling about this."
-002900     TO THE-MESSAGE.
-003000     PERFORM ADD-NUMBER-AND-DISPLAY.
-003100
-003200     MOVE "I do not like sand. It is coarse, rough and irritating,
-003300-    " and it gets everywhere." TO THE-MESSAGE.
-003400     PERFORM ADD-NUMBER-AND-DISPLAY.
-003500
-003600 PROGRAM-DONE.
-003700     STOP RUN.
-003800
-003900 ADD-NUMBER-AND-DISPLAY.
-004000     PERFORM ADD-THE-NUMBER.
-004100     PERFORM DISPLAY-THE-MESSAGE.
-004200
-004300 ADD-THE-NUMBER.
-004400     ADD 1 TO THE-NUMBER.
-004500
-004600 DISPLAY-THE-MESSAGE.
-004700     DISPLAY
-004800 THE-NUMBER
-004900 A-SPACE
-005000 THE-MESSAGE.
+001710 WRITE-REPORT-HEADER.
+001720     ADD 1 TO WS-PAGE-NO.
+001730     MOVE SPACES TO REPORT-LINE.
+001740     MOVE "DAILY BULLETIN REPORT" TO REPORT-LINE.
+001750     WRITE REPORT-LINE AFTER ADVANCING PAGE.
+001760     MOVE SPACES TO REPORT-LINE.
+001770     STRING "RUN DATE: " WS-RUN-DATE "   PAGE: " WS-PAGE-NO
+001780         DELIMITED BY SIZE INTO REPORT-LINE.
+001790     WRITE REPORT-LINE AFTER ADVANCING 1 LINE.
+001800     MOVE SPACES TO REPORT-LINE.
+001810     WRITE REPORT-LINE AFTER ADVANCING 1 LINE.
+001820     MOVE SPACES TO REPORT-LINE.
+001830     MOVE "NO.   MESSAGE" TO REPORT-LINE.
+001840     WRITE REPORT-LINE AFTER ADVANCING 1 LINE.
+001850     MOVE 0 TO WS-LINE-CTR.
+001860
+001870 PROCESS-MESSAGE-RECORD.
+001880     PERFORM VALIDATE-MESSAGE-LENGTH.
+001890     MOVE MSG-TEXT TO THE-MESSAGE.
+001900     PERFORM ADD-NUMBER-AND-DISPLAY.
+001910     PERFORM WRITE-CHECKPOINT.
+001920     PERFORM READ-MESSAGE-RECORD.
+001930
+001940 SKIP-ALREADY-PROCESSED.
+001950     PERFORM READ-MESSAGE-RECORD.
+001960
+001970 SORT-MESSAGES-BY-PRIORITY.
+001980     SORT SORT-WORK-FILE
+001990         ON ASCENDING KEY SRTW-PRIORITY
+002000         ON ASCENDING KEY SRTW-SEQ-NO
+002010         USING RAW-MESSAGE-FILE
+002020         GIVING MESSAGE-FILE.
+002030
+002040 READ-CHECKPOINT.
+002050     MOVE 0 TO THE-NUMBER.
+002060     MOVE 0 TO WS-RESTART-POSITION.
+002070     MOVE "N" TO WS-CNTR-EOF-SWITCH.
+002080     OPEN INPUT COUNTER-FILE.
+002090     IF WS-CNTR-STATUS = "00"
+002100         PERFORM READ-NEXT-CHECKPOINT-RECORD
+002110         PERFORM UNTIL WS-CNTR-END-OF-FILE
+002120             MOVE CNTR-LAST-NUMBER   TO THE-NUMBER
+002130             MOVE CNTR-LAST-POSITION TO WS-RESTART-POSITION
+002140             PERFORM READ-NEXT-CHECKPOINT-RECORD
+002150         END-PERFORM
+002160         CLOSE COUNTER-FILE
+002170     END-IF.
+002180
+002190 READ-NEXT-CHECKPOINT-RECORD.
+002200     READ COUNTER-FILE
+002210         AT END SET WS-CNTR-END-OF-FILE TO TRUE
+002220     END-READ.
+002230
+002240 WRITE-CHECKPOINT.
+002250     MOVE THE-NUMBER   TO CNTR-LAST-NUMBER.
+002260     MOVE WS-REC-COUNT TO CNTR-LAST-POSITION.
+002270     OPEN EXTEND COUNTER-FILE.
+002280     IF WS-CNTR-STATUS = "35"
+002290         OPEN OUTPUT COUNTER-FILE
+002300     END-IF.
+002310     IF WS-CNTR-STATUS = "00"
+002320         WRITE COUNTER-RECORD
+002330         CLOSE COUNTER-FILE
+002340     ELSE
+002350         DISPLAY "WARNING: CHECKPOINT WRITE FAILED, STATUS="
+002360             WS-CNTR-STATUS
+002370     END-IF.
+002380
+002390 VALIDATE-MESSAGE-LENGTH.
+002400     IF MSG-LEN IS GREATER THAN 80
+002410         MOVE MSG-SEQ-NO   TO EXC-SEQ-NO
+002420         MOVE WS-RUN-DATE  TO EXC-RUN-DATE
+002430         MOVE WS-RUN-TIME  TO EXC-RUN-TIME
+002440         MOVE MSG-LEN      TO EXC-REPORTED-LEN
+002450         MOVE MSG-TEXT     TO EXC-MESSAGE
+002460         WRITE EXCEPTION-RECORD
+002470     END-IF.
+002480
+002490 READ-MESSAGE-RECORD.
+002500     READ MESSAGE-FILE
+002510         AT END SET WS-END-OF-FILE TO TRUE
+002520         NOT AT END
+002530             SET WS-NOT-END-OF-FILE TO TRUE
+002540             ADD 1 TO WS-REC-COUNT
+002550     END-READ.
