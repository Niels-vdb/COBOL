@@ -0,0 +1,32 @@
+000100******************************************************************
+000200*CNTRREC.CPY
+000300*RECORD LAYOUT FOR THE CROSS-RUN SEQUENCE CHECKPOINT LOG.
+000400*CNTR-LAST-NUMBER CARRIES THE-NUMBER FORWARD FROM ONE RUN TO
+000500*THE NEXT SO THE BULLETIN NUMBERING DOES NOT RESTART AT ZERO
+000600*EVERY DAY.
+000700*
+000800*CNTR-LAST-POSITION IS THE RESTART POINT, KEPT AS A COUNT OF
+000900*RECORDS READ FROM THE PRIORITY-SORTED MESSAGE STREAM RATHER
+001000*THAN AS A MESSAGE SEQUENCE NUMBER, BECAUSE THE PRIORITY SORT
+001100*REORDERS THE STREAM SO SEQUENCE NUMBERS ARE NOT MONOTONIC IN
+001200*READ ORDER.  A NON-ZERO VALUE MEANS THE PRIOR RUN ABENDED
+001300*PARTWAY THROUGH THE LIST; THE NEXT RUN SKIPS THAT MANY RECORDS
+001400*OF THE (IDENTICALLY SORTED) STREAM BEFORE RESUMING, INSTEAD OF
+001500*REPRINTING THE WHOLE BULLETIN.  A RUN THAT REACHES THE END OF
+001600*THE LIST NORMALLY RESETS THIS FIELD BACK TO ZERO SO THE NEXT
+001700*DAY'S FILE STARTS FRESH AT ITS OWN FIRST RECORD.
+001750*
+001760*CNTRFILE IS A LOG, NOT A ONE-RECORD MASTER: EVERY CHECKPOINT IS
+001770*APPENDED RATHER THAN REPLACED, SINCE THE DD IS ALLOCATED
+001780*DISP=MOD AND A SEQUENTIAL DATASET OPENED THAT WAY ALWAYS
+001790*POSITIONS AT END-OF-FILE FOR WRITING, REGARDLESS OF WHETHER THE
+001800*PROGRAM SAYS OPEN OUTPUT OR OPEN EXTEND.  READ-CHECKPOINT SCANS
+001810*THE WHOLE LOG AND KEEPS THE LAST RECORD READ, SO THE MOST
+001820*RECENT CHECKPOINT ALWAYS WINS.  OPERATIONS SHOULD PERIODICALLY
+001830*ARCHIVE AND RESET THIS DATASET (E.G. AT YEAR-END GDG ROLLOVER)
+001840*THE SAME WAY THE AUDIT TRAIL IS ARCHIVED, SINCE IT OTHERWISE
+001850*GROWS BY ONE RECORD PER MESSAGE PROCESSED, FOREVER.
+001900******************************************************************
+002000 01  COUNTER-RECORD.
+002100     05  CNTR-LAST-NUMBER    PIC 9(6).
+002200     05  CNTR-LAST-POSITION  PIC 9(4).
