@@ -0,0 +1,12 @@
+000100******************************************************************
+000200*AUDITREC.CPY
+000300*RECORD LAYOUT FOR THE AUDIT/TRANSACTION LOG WRITTEN EACH TIME A
+000400*BULLETIN MESSAGE IS DISPLAYED.  GIVES A PERMANENT RECORD OF
+000500*WHAT RAN, WHEN, AND IN WHAT SEQUENCE, INDEPENDENT OF WHATEVER
+000600*SCROLLED OFF THE CONSOLE.
+000700******************************************************************
+000800 01  AUDIT-RECORD.
+000900     05  AUD-NUMBER          PIC 9(6).
+001000     05  AUD-RUN-DATE        PIC 9(8).
+001100     05  AUD-RUN-TIME        PIC 9(8).
+001200     05  AUD-MESSAGE         PIC X(80).
