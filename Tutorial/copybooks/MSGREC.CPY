@@ -0,0 +1,13 @@
+000100******************************************************************
+000200*MSGREC.CPY
+000300*RECORD LAYOUT FOR THE BULLETIN MESSAGE INPUT FILE READ BY
+000400*NESTEDPERFORM AND IFCONDITION.  KEPT IN ITS OWN COPYBOOK SO THE
+000500*CONTENT DESK'S FILE LAYOUT AND THE PROGRAMS THAT READ IT CAN
+000600*CHANGE INDEPENDENTLY OF ONE ANOTHER.
+000700******************************************************************
+000800 01  MSG-RECORD.
+000900     05  MSG-SEQ-NO          PIC 9(4).
+000950     05  MSG-TYPE            PIC X(4).
+000970     05  MSG-LEN             PIC 9(3).
+000980     05  MSG-PRIORITY        PIC 9(1).
+001000     05  MSG-TEXT            PIC X(80).
