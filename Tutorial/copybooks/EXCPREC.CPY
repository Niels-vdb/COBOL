@@ -0,0 +1,13 @@
+000100******************************************************************
+000200*EXCPREC.CPY
+000300*RECORD LAYOUT FOR THE MESSAGE-LENGTH EXCEPTIONS REPORT.  A
+000400*RECORD IS WRITTEN WHENEVER AN INCOMING MESSAGE'S REPORTED
+000500*LENGTH EXCEEDS THE 80-BYTE WIDTH OF THE-MESSAGE, SO A
+000600*TRUNCATION IS FLAGGED RATHER THAN SILENTLY DROPPED.
+000700******************************************************************
+000800 01  EXCEPTION-RECORD.
+000900     05  EXC-SEQ-NO          PIC 9(4).
+001000     05  EXC-RUN-DATE        PIC 9(8).
+001100     05  EXC-RUN-TIME        PIC 9(8).
+001200     05  EXC-REPORTED-LEN    PIC 9(3).
+001300     05  EXC-MESSAGE         PIC X(80).
