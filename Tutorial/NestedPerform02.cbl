@@ -1,46 +1,303 @@
 000100 IDENTIFICATION DIVISION.
-000200 PROGRAM-ID. IfCondition.
-000300 AUTHOR. Niels van den Bosch.
-000400 ENVIRONMENT DIVISION.
-000500 DATA DIVISION.
-000600
-000700 WORKING-STORAGE SECTION.
-000800
-000900 01 THE-MESSAGE  PIC X(80).
-001000 01 THE-NUMBER   PIC 9(2).
-001100 01 A-SPACE      PIC X.
+000110 PROGRAM-ID. IfCondition.
+000120 AUTHOR. Niels van den Bosch.
+000130 ENVIRONMENT DIVISION.
+000140 INPUT-OUTPUT SECTION.
+000150 FILE-CONTROL.
+000160     SELECT RAW-MESSAGE-FILE ASSIGN TO "MSGIN"
+000170         ORGANIZATION IS LINE SEQUENTIAL.
+000180     SELECT SORT-WORK-FILE ASSIGN TO "SRTWORK".
+000190     SELECT MESSAGE-FILE ASSIGN TO "SRTDOUT"
+000200         ORGANIZATION IS LINE SEQUENTIAL.
+000210     SELECT AUDIT-FILE ASSIGN TO "AUDITOUT"
+000220         ORGANIZATION IS LINE SEQUENTIAL
+000230         FILE STATUS IS WS-AUDIT-STATUS.
+000240     SELECT HR-FILE ASSIGN TO "HRBULLTN"
+000250         ORGANIZATION IS LINE SEQUENTIAL.
+000270     SELECT OPS-FILE ASSIGN TO "OPSBULL"
+000280         ORGANIZATION IS LINE SEQUENTIAL.
+000300     SELECT GENERAL-FILE ASSIGN TO "GENBULL"
+000310         ORGANIZATION IS LINE SEQUENTIAL.
+000330     SELECT EXCEPTION-FILE ASSIGN TO "EXCPTOUT"
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS WS-EXCP-STATUS.
+000360     SELECT COUNTER-FILE ASSIGN TO "CNTRFILE"
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS WS-CNTR-STATUS.
+000390     SELECT REPORT-FILE ASSIGN TO "REPTOUT"
+000400         ORGANIZATION IS LINE SEQUENTIAL
+000410         FILE STATUS IS WS-RPT-STATUS.
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  RAW-MESSAGE-FILE.
+000450     COPY "MSGREC.CPY" REPLACING
+000460         ==MSG-RECORD==   BY ==RAW-RECORD==,
+000470         ==MSG-SEQ-NO==   BY ==RAW-SEQ-NO==,
+000480         ==MSG-TYPE==     BY ==RAW-TYPE==,
+000490         ==MSG-LEN==      BY ==RAW-LEN==,
+000500         ==MSG-PRIORITY== BY ==RAW-PRIORITY==,
+000510         ==MSG-TEXT==     BY ==RAW-TEXT==.
+000520 SD  SORT-WORK-FILE.
+000530     COPY "MSGREC.CPY" REPLACING
+000540         ==MSG-RECORD==   BY ==SRTW-RECORD==,
+000550         ==MSG-SEQ-NO==   BY ==SRTW-SEQ-NO==,
+000560         ==MSG-TYPE==     BY ==SRTW-TYPE==,
+000570         ==MSG-LEN==      BY ==SRTW-LEN==,
+000580         ==MSG-PRIORITY== BY ==SRTW-PRIORITY==,
+000590         ==MSG-TEXT==     BY ==SRTW-TEXT==.
+000600 FD  MESSAGE-FILE.
+000610     COPY "MSGREC.CPY".
+000620 FD  AUDIT-FILE.
+000630     COPY "AUDITREC.CPY".
+000640 FD  EXCEPTION-FILE.
+000650     COPY "EXCPREC.CPY".
+000660 FD  COUNTER-FILE.
+000670     COPY "CNTRREC.CPY".
+000680 FD  HR-FILE.
+000690 01  HR-LINE.
+000700     05  HR-NUMBER           PIC 9(6).
+000710     05  HR-SPACE            PIC X.
+000720     05  HR-MESSAGE          PIC X(80).
+000730 FD  OPS-FILE.
+000740 01  OPS-LINE.
+000750     05  OPS-NUMBER          PIC 9(6).
+000760     05  OPS-SPACE           PIC X.
+000770     05  OPS-MESSAGE         PIC X(80).
+000780 FD  GENERAL-FILE.
+000790 01  GEN-LINE.
+000800     05  GEN-NUMBER          PIC 9(6).
+000810     05  GEN-SPACE           PIC X.
+000820     05  GEN-MESSAGE         PIC X(80).
+000830 FD  REPORT-FILE.
+000840 01  REPORT-LINE                 PIC X(132).
+000850
+000860 WORKING-STORAGE SECTION.
+000870
+000880 01 THE-MESSAGE  PIC X(80).
+000890 01 THE-NUMBER   PIC 9(6).
+000900 01 A-SPACE      PIC X.
+000910 01 WS-EOF-SWITCH           PIC X VALUE "N".
+000920     88 WS-END-OF-FILE            VALUE "Y".
+000930     88 WS-NOT-END-OF-FILE        VALUE "N".
+000940 01 WS-CNTR-EOF-SWITCH      PIC X VALUE "N".
+000950     88 WS-CNTR-END-OF-FILE       VALUE "Y".
+000960 01 WS-RUN-DATE             PIC 9(8).
+000970 01 WS-RUN-TIME             PIC 9(8).
+000980 01 WS-END-TIME             PIC 9(8).
+000990 01 WS-PROGRAM-NAME         PIC X(14) VALUE "IFCONDITION".
+001000 01 WS-CNTR-STATUS          PIC XX.
+001010 01 WS-AUDIT-STATUS         PIC XX.
+001050 01 WS-EXCP-STATUS          PIC XX.
+001060 01 WS-RPT-STATUS           PIC XX.
+001070 01 WS-RESTART-POSITION     PIC 9(4).
+001080 01 WS-REC-COUNT            PIC 9(4) VALUE 0.
+001090 01 WS-PAGE-NO              PIC 9(3) VALUE 0.
+001100 01 WS-LINE-CTR             PIC 9(3) VALUE 99.
+001110 01 WS-LINES-PER-PAGE       PIC 9(3) VALUE 020.
+001120 01 WS-REPORT-DETAIL.
+001130     05  RPT-NUMBER          PIC 9(6).
+001140     05  FILLER              PIC X(3) VALUE SPACES.
+001150     05  RPT-MESSAGE         PIC X(80).
+001160
+001170 PROCEDURE DIVISION.
+001180
+001190 PROGRAM-BEGIN.
 001200
-001300 PROCEDURE DIVISION.
-001400
-001500 PROGRAM-BEGIN.
-001600 
-001700     PERFORM PROGRAM-INITIALIZATION.
-001800     PERFORM MAIN-LOGIC.
-001900
-002000 PROGRAM-DONE.
-002100     STOP RUN.
-002200
-002300 PROGRAM-INITIALIZATION.
-002400     MOVE " " TO A-SPACE.
-002500     MOVE 0 TO THE-NUMBER.
-002600
-002700 MAIN-LOGIC.
-002800     MOVE "The ability to speak does not make you intelligent."
-002900     TO THE-MESSAGE.
-003000     PERFORM ADD-NUMBER-AND-DISPLAY.
-003100
-003200     MOVE "I like firsts. Good or bad, they are always memorable."
-003300     TO THE-MESSAGE.
-003400     PERFORM ADD-NUMBER-AND-DISPLAY.
-003500
-003600     MOVE "I have a bad feeling about this."
-003700     TO THE-MESSAGE.
-003800     PERFORM ADD-NUMBER-AND-DISPLAY.
-003900
-004000     MOVE "I don't like sand. It is coarse, rough and irritating,
-004100-    " and it gets everywhere." TO THE-MESSAGE.
-004200     PERFORM ADD-NUMBER-AND-DISPLAY.
-004300
-004400 ADD-NUMBER-AND-DISPLAY.
-004500     ADD 1 TO THE-NUMBER.
-004600     DISPLAY THE-NUMBER A-SPACE THE-MESSAGE.
+001210     PERFORM PROGRAM-INITIALIZATION.
+001220     PERFORM MAIN-LOGIC.
+001230
+001240 PROGRAM-DONE.
+001250     ACCEPT WS-END-TIME FROM TIME.
+001260     DISPLAY "------------------------------------------------".
+001270     DISPLAY "RUN-CONTROL SUMMARY - PROGRAM: " WS-PROGRAM-NAME.
+001280     DISPLAY "MESSAGES PROCESSED  : " THE-NUMBER.
+001290     DISPLAY "RUN DATE            : " WS-RUN-DATE.
+001300     DISPLAY "START TIME          : " WS-RUN-TIME.
+001310     DISPLAY "END TIME            : " WS-END-TIME.
+001320     DISPLAY "------------------------------------------------".
+001330     STOP RUN.
+001340
+001350 PROGRAM-INITIALIZATION.
+001360     MOVE " " TO A-SPACE.
+001370     PERFORM READ-CHECKPOINT.
+001380     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001390     ACCEPT WS-RUN-TIME FROM TIME.
+001400     PERFORM SORT-MESSAGES-BY-PRIORITY.
+001410
+001420 MAIN-LOGIC.
+001430     OPEN INPUT MESSAGE-FILE.
+001440     OPEN EXTEND AUDIT-FILE.
+001450     IF WS-AUDIT-STATUS = "35"
+001460         OPEN OUTPUT AUDIT-FILE
+001470     END-IF.
+001485*    HR-FILE/OPS-FILE/GENERAL-FILE ARE EACH WRITTEN BY THIS STEP
+001486*    ONLY, ONCE PER RUN, SO EACH IS OPENED FRESH - OPEN OUTPUT
+001487*    TRUNCATES YESTERDAY'S BULLETIN RATHER THAN GROWING IT WITHOUT
+001488*    END.  HRBULLTN/OPSBULL/GENBULL ARE ALLOCATED DISP=OLD IN THE
+001489*    JCL FOR EXACTLY THIS REASON - SEE NESTBAT.JCL.
+001490     OPEN OUTPUT HR-FILE.
+001520     OPEN OUTPUT OPS-FILE.
+001560     OPEN OUTPUT GENERAL-FILE.
+001600     OPEN EXTEND EXCEPTION-FILE.
+001610     IF WS-EXCP-STATUS = "35"
+001620         OPEN OUTPUT EXCEPTION-FILE
+001630     END-IF.
+001635*    REPORT-FILE STAYS OPEN EXTEND, UNLIKE THE THREE FILES ABOVE,
+001636*    BECAUSE REPTOUT IS SHARED WITH NESTEDPERFORM (STEP010) FOR
+001637*    ONE COMBINED DAILY REPORT - THIS STEP APPENDS ITS DETAIL
+001638*    LINES ONTO WHAT NESTEDPERFORM ALREADY WROTE EARLIER IN THE
+001639*    SAME RUN.  REPTOUT IS ALSO DISP=OLD, SO NESTEDPERFORM'S OWN
+001640*    OPEN OUTPUT AT THE START OF THE RUN IS WHAT TRUNCATES
+001641*    YESTERDAY'S COPY; THE STATUS-35 GUARD BELOW ONLY MATTERS IF
+001642*    THIS STEP IS EVER RUN STANDALONE, AHEAD OF NESTEDPERFORM.
+001643     OPEN EXTEND REPORT-FILE.
+001650     IF WS-RPT-STATUS = "35"
+001660         OPEN OUTPUT REPORT-FILE
+001670     END-IF.
+001680     PERFORM READ-MESSAGE-RECORD.
+001690     PERFORM SKIP-ALREADY-PROCESSED
+001700         UNTIL WS-END-OF-FILE
+001710         OR WS-REC-COUNT > WS-RESTART-POSITION.
+001720     PERFORM PROCESS-MESSAGE-RECORD UNTIL WS-END-OF-FILE.
+001730     CLOSE MESSAGE-FILE.
+001740     CLOSE AUDIT-FILE.
+001750     CLOSE HR-FILE.
+001760     CLOSE OPS-FILE.
+001770     CLOSE GENERAL-FILE.
+001780     CLOSE EXCEPTION-FILE.
+001790     CLOSE REPORT-FILE.
+001800     MOVE 0 TO WS-REC-COUNT.
+001810     PERFORM WRITE-CHECKPOINT.
+001820
+001830 ADD-NUMBER-AND-DISPLAY.
+001840     ADD 1 TO THE-NUMBER.
+001850     PERFORM DISPLAY-THE-MESSAGE.
+001860
+001870 DISPLAY-THE-MESSAGE.
+001880     DISPLAY THE-NUMBER A-SPACE THE-MESSAGE.
+001890     PERFORM WRITE-AUDIT-RECORD.
+001900     PERFORM WRITE-REPORT-DETAIL.
+001910
+001920 WRITE-AUDIT-RECORD.
+001930     MOVE THE-NUMBER   TO AUD-NUMBER.
+001940     MOVE WS-RUN-DATE  TO AUD-RUN-DATE.
+001950     MOVE WS-RUN-TIME  TO AUD-RUN-TIME.
+001960     MOVE THE-MESSAGE  TO AUD-MESSAGE.
+001970     WRITE AUDIT-RECORD.
+001980
+001990 WRITE-REPORT-DETAIL.
+002000     IF WS-LINE-CTR IS GREATER THAN OR EQUAL TO WS-LINES-PER-PAGE
+002010         PERFORM WRITE-REPORT-HEADER
+002020     END-IF.
+002030     MOVE THE-NUMBER  TO RPT-NUMBER.
+002040     MOVE THE-MESSAGE TO RPT-MESSAGE.
+002050     MOVE SPACES      TO REPORT-LINE.
+002060     MOVE WS-REPORT-DETAIL TO REPORT-LINE.
+002070     WRITE REPORT-LINE AFTER ADVANCING 1 LINE.
+002080     ADD 1 TO WS-LINE-CTR.
+002090
+002100 WRITE-REPORT-HEADER.
+002110     ADD 1 TO WS-PAGE-NO.
+002120     MOVE SPACES TO REPORT-LINE.
+002130     MOVE "DAILY BULLETIN REPORT" TO REPORT-LINE.
+002140     WRITE REPORT-LINE AFTER ADVANCING PAGE.
+002150     MOVE SPACES TO REPORT-LINE.
+002160     STRING "RUN DATE: " WS-RUN-DATE "   PAGE: " WS-PAGE-NO
+002170         DELIMITED BY SIZE INTO REPORT-LINE.
+002180     WRITE REPORT-LINE AFTER ADVANCING 1 LINE.
+002190     MOVE SPACES TO REPORT-LINE.
+002200     WRITE REPORT-LINE AFTER ADVANCING 1 LINE.
+002210     MOVE SPACES TO REPORT-LINE.
+002220     MOVE "NO.   MESSAGE" TO REPORT-LINE.
+002230     WRITE REPORT-LINE AFTER ADVANCING 1 LINE.
+002240     MOVE 0 TO WS-LINE-CTR.
+002250
+002260 PROCESS-MESSAGE-RECORD.
+002270     PERFORM VALIDATE-MESSAGE-LENGTH.
+002280     MOVE MSG-TEXT TO THE-MESSAGE.
+002290     PERFORM ADD-NUMBER-AND-DISPLAY.
+002300     PERFORM ROUTE-MESSAGE-BY-TYPE.
+002310     PERFORM WRITE-CHECKPOINT.
+002320     PERFORM READ-MESSAGE-RECORD.
+002330
+002340 SKIP-ALREADY-PROCESSED.
+002350     PERFORM READ-MESSAGE-RECORD.
+002360
+002370 READ-CHECKPOINT.
+002380     MOVE 0 TO THE-NUMBER.
+002390     MOVE 0 TO WS-RESTART-POSITION.
+002400     MOVE "N" TO WS-CNTR-EOF-SWITCH.
+002410     OPEN INPUT COUNTER-FILE.
+002420     IF WS-CNTR-STATUS = "00"
+002430         PERFORM READ-NEXT-CHECKPOINT-RECORD
+002440         PERFORM UNTIL WS-CNTR-END-OF-FILE
+002450             MOVE CNTR-LAST-NUMBER   TO THE-NUMBER
+002460             MOVE CNTR-LAST-POSITION TO WS-RESTART-POSITION
+002470             PERFORM READ-NEXT-CHECKPOINT-RECORD
+002480         END-PERFORM
+002490         CLOSE COUNTER-FILE
+002500     END-IF.
+002510
+002520 READ-NEXT-CHECKPOINT-RECORD.
+002530     READ COUNTER-FILE
+002540         AT END SET WS-CNTR-END-OF-FILE TO TRUE
+002550     END-READ.
+002560
+002570 WRITE-CHECKPOINT.
+002580     MOVE THE-NUMBER   TO CNTR-LAST-NUMBER.
+002590     MOVE WS-REC-COUNT TO CNTR-LAST-POSITION.
+002600     OPEN EXTEND COUNTER-FILE.
+002610     IF WS-CNTR-STATUS = "35"
+002620         OPEN OUTPUT COUNTER-FILE
+002630     END-IF.
+002640     IF WS-CNTR-STATUS = "00"
+002650         WRITE COUNTER-RECORD
+002660         CLOSE COUNTER-FILE
+002670     ELSE
+002680         DISPLAY "WARNING: CHECKPOINT WRITE FAILED, STATUS="
+002690             WS-CNTR-STATUS
+002700     END-IF.
+002710
+002720 SORT-MESSAGES-BY-PRIORITY.
+002730     SORT SORT-WORK-FILE
+002740         ON ASCENDING KEY SRTW-PRIORITY
+002750         ON ASCENDING KEY SRTW-SEQ-NO
+002760         USING RAW-MESSAGE-FILE
+002770         GIVING MESSAGE-FILE.
+002780
+002790 VALIDATE-MESSAGE-LENGTH.
+002800     IF MSG-LEN IS GREATER THAN 80
+002810         MOVE MSG-SEQ-NO   TO EXC-SEQ-NO
+002820         MOVE WS-RUN-DATE  TO EXC-RUN-DATE
+002830         MOVE WS-RUN-TIME  TO EXC-RUN-TIME
+002840         MOVE MSG-LEN      TO EXC-REPORTED-LEN
+002850         MOVE MSG-TEXT     TO EXC-MESSAGE
+002860         WRITE EXCEPTION-RECORD
+002870     END-IF.
+002880
+002890 ROUTE-MESSAGE-BY-TYPE.
+002900     EVALUATE MSG-TYPE
+002910         WHEN "HR"
+002920             MOVE THE-NUMBER  TO HR-NUMBER
+002930             MOVE A-SPACE     TO HR-SPACE
+002940             MOVE THE-MESSAGE TO HR-MESSAGE
+002950             WRITE HR-LINE
+002960         WHEN "OPS"
+002970             MOVE THE-NUMBER  TO OPS-NUMBER
+002980             MOVE A-SPACE     TO OPS-SPACE
+002990             MOVE THE-MESSAGE TO OPS-MESSAGE
+003000             WRITE OPS-LINE
+003010         WHEN OTHER
+003020             MOVE THE-NUMBER  TO GEN-NUMBER
+003030             MOVE A-SPACE     TO GEN-SPACE
+003040             MOVE THE-MESSAGE TO GEN-MESSAGE
+003050             WRITE GEN-LINE
+003060     END-EVALUATE.
+003070
+003080 READ-MESSAGE-RECORD.
+003090     READ MESSAGE-FILE
+003100         AT END SET WS-END-OF-FILE TO TRUE
+003110         NOT AT END
+003120             SET WS-NOT-END-OF-FILE TO TRUE
+003130             ADD 1 TO WS-REC-COUNT
+003140     END-READ.
