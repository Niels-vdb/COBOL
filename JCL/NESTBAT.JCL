@@ -0,0 +1,81 @@
+//NESTBAT  JOB  (ACCTG),'BULLETIN RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************
+//* NESTBAT - DAILY BULLETIN BATCH WINDOW
+//*
+//* RUNS NESTEDPERFORM (STEP010) THEN IFCONDITION (STEP020)
+//* AS SEPARATE STEPS.  STEP020 IS CONDITIONED OFF A BAD
+//* RETURN CODE FROM STEP010 SO A FAILURE IN THE FIRST STEP
+//* DOES NOT LET THE SECOND STEP RUN AGAINST A HALF-WRITTEN
+//* CNTRFILE/MESSAGE STREAM.
+//*
+//* RESTART:  IF THE JOB ABENDS IN STEP020, RESUBMIT WITH
+//*           RESTART=STEP020 ON THE JOB CARD (OR THROUGH THE
+//*           OPERATOR'S RESTART PANEL).  STEP010 DOES NOT NEED
+//*           TO BE RERUN - ITS OUTPUT (ITS OWN CNTRFILE, SRTDOUT,
+//*           THE AUDIT/EXCEPTION FILES) IS ALREADY CHECKPOINTED, AND
+//*           CNTRREC.CPY'S CNTR-LAST-POSITION CAUSES THE PROGRAM TO
+//*           SKIP ANY RECORD OF THE SORTED STREAM IT HAS ALREADY
+//*           FULLY PROCESSED, SO RERUNNING STEP010 ANYWAY IS HARMLESS
+//*           IF STEP NUMBERING MAKES A CLEAN RESTART INCONVENIENT.
+//*           IF STEP010 ITSELF ABENDS, RESUBMIT THE WHOLE JOB
+//*           (RESTART=STEP010) - THE SAME CHECKPOINT SKIP LOGIC
+//*           PICKS UP AFTER THE LAST MESSAGE IT FINISHED.
+//*           NESTEDPERFORM AND IFCONDITION ARE TWO INDEPENDENT
+//*           BULLETINS OVER THE SAME DAILY FEED, NOT TWO HALVES OF
+//*           ONE MESSAGE QUEUE, SO EACH STEP CHECKPOINTS AGAINST ITS
+//*           OWN CNTRFILE DSN BELOW - NEITHER PROGRAM'S RESTART POINT
+//*           EVER SUPPRESSES MESSAGES FOR THE OTHER PROGRAM.
+//*           CNTRFILE IS ALLOCATED DISP=MOD SO EACH CHECKPOINT WRITE
+//*           APPENDS RATHER THAN REPLACES - BOTH PROGRAMS TREAT IT AS
+//*           A LOG AND ALWAYS RESTART FROM THE LAST RECORD IN IT, NOT
+//*           THE FIRST.  OPERATIONS SHOULD ARCHIVE/RESET CNTRFILE ON
+//*           THE SAME SCHEDULE AS AUDITOUT SINCE BOTH GROW WITHOUT
+//*           BOUND OTHERWISE.
+//*
+//*           REPTOUT/HRBULLTN/OPSBULL/GENBULL ARE A DIFFERENT CASE -
+//*           THEY ARE THE PRINTED BULLETIN ITSELF, NOT A TRAIL, SO
+//*           EACH RUN SHOULD REPLACE THE PRIOR RUN'S COPY RATHER THAN
+//*           GROW ONTO IT.  THEY ARE ALLOCATED DISP=OLD AND MUST BE
+//*           PRE-ALLOCATED ONCE (BY OPERATIONS, BEFORE THIS JOB IS
+//*           EVER RUN) SINCE OLD DOES NOT CREATE A DATASET THAT DOES
+//*           NOT ALREADY EXIST - THE SAME WAY A VSAM FILE OR ANY OTHER
+//*           FIXED WORK DATASET IS TURNED OVER AT INSTALL TIME.  EACH
+//*           PROGRAM THEN OPENS ITS OWN SHARE OF THESE FILES OUTPUT TO
+//*           TRUNCATE THEM AT THE START OF ITS RUN.
+//*********************************************************
+//STEP010  EXEC PGM=NESTPRF
+//STEPLIB  DD   DSN=BULL.PROD.LOADLIB,DISP=SHR
+//MSGIN    DD   DSN=BULL.PROD.MSGIN,DISP=SHR
+//SRTWORK  DD   DSN=&&SRTWORK,DISP=(NEW,DELETE,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SRTDOUT  DD   DSN=&&SRTDOUT,DISP=(NEW,PASS,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5))
+//AUDITOUT DD   DSN=BULL.PROD.AUDITOUT,DISP=(MOD,KEEP)
+//EXCPTOUT DD   DSN=BULL.PROD.EXCPTOUT,DISP=(MOD,KEEP)
+//CNTRFILE DD   DSN=BULL.PROD.NESTPRF.CNTRFILE,DISP=(MOD,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1))
+//REPTOUT  DD   DSN=BULL.PROD.REPTOUT,DISP=OLD
+//SYSOUT   DD   SYSOUT=*
+//*********************************************************
+//* STEP020 ONLY RUNS IF STEP010 CAME BACK WITH RC 00.  IF
+//* STEP010 ABENDED OR RETURNED A NON-ZERO CONDITION CODE,
+//* STEP020 IS FLUSHED SO OPERATIONS ISN'T LEFT ROUTING
+//* BULLETINS OFF AN INCOMPLETE RUN.
+//*********************************************************
+//STEP020  EXEC PGM=IFCOND,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=BULL.PROD.LOADLIB,DISP=SHR
+//MSGIN    DD   DSN=BULL.PROD.MSGIN,DISP=SHR
+//SRTWORK  DD   DSN=&&SRTWORK2,DISP=(NEW,DELETE,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SRTDOUT  DD   DSN=&&SRTDOUT2,DISP=(NEW,PASS,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5))
+//AUDITOUT DD   DSN=BULL.PROD.AUDITOUT,DISP=(MOD,KEEP)
+//EXCPTOUT DD   DSN=BULL.PROD.EXCPTOUT,DISP=(MOD,KEEP)
+//CNTRFILE DD   DSN=BULL.PROD.IFCOND.CNTRFILE,DISP=(MOD,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1))
+//REPTOUT  DD   DSN=BULL.PROD.REPTOUT,DISP=OLD
+//HRBULLTN DD   DSN=BULL.PROD.HRBULLTN,DISP=OLD
+//OPSBULL  DD   DSN=BULL.PROD.OPSBULL,DISP=OLD
+//GENBULL  DD   DSN=BULL.PROD.GENBULL,DISP=OLD
+//SYSOUT   DD   SYSOUT=*
